@@ -0,0 +1,41 @@
+//PROG001AJ JOB (ACCTNO),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB    : PROG001AJ
+//* AUTOR  : SILVANEI MARTINS
+//* DATA   : 09/08/2026
+//* OBJETIVO: EXECUTAR O PROG001A COMO PRIMEIRO PASSO DO LOTE
+//*           NOTURNO. OS PASSOS SEGUINTES SO SAO DISPARADOS SE
+//*           O RETURN-CODE DO PROG001A FOR MENOR QUE 12.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROG001A,PARM='PUSER0001'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MENSLOG  DD DSN=PROD.PROG001A.MENSLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EMPFILE  DD DSN=PROD.PROG001A.EMPFILE,DISP=SHR
+//ROSTRPT  DD DSN=PROD.PROG001A.ROSTRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RESTARTF DD DSN=PROD.PROG001A.RESTARTF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUTHUSRS DD DSN=PROD.PROG001A.AUTHUSRS,DISP=SHR
+//SUMRPT   DD DSN=PROD.PROG001A.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=98,BLKSIZE=7840)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 INICIA O RESTANTE DO LOTE NOTURNO. SO RODA SE O
+//* PROG001A NAO TIVER RETORNADO FALHA DE ABERTURA DE ARQUIVO
+//* OU USUARIO NAO AUTORIZADO (RC >= 12).
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PROG002A,COND=(11,GT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
