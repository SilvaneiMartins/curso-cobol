@@ -2,43 +2,544 @@
       * PROGRAMADOR: SILVANEI MARTINS
       * DATA: 02/03/2026
       * OBJETIVO: PROGRAMA PROG001A
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 02/03/2026 SM      VERSAO ORIGINAL.
+      * 09/08/2026 SM      0002-NOME PASSA A LER O NOME DO OPERADOR
+      *                    DO ARQUIVO OPERPARM, EM VEZ DE USAR UM
+      *                    NOME FIXO NO FONTE.
+      * 09/08/2026 SM      0001-MENSAGEM PASSA A GRAVAR UM REGISTRO
+      *                    NO ARQUIVO MENSAGENS-LOG, COM DATA, HORA
+      *                    E STATUS DA EXECUCAO, PARA TRILHA DE
+      *                    AUDITORIA.
+      * 09/08/2026 SM      0002-NOME PASSA A PERCORRER O EMPLOYEE-FILE
+      *                    (MATRICULA, NOME E TURNO) E IMPRIMIR O
+      *                    RELATORIO ROSTER-REPORT COM TODOS OS
+      *                    OPERADORES DO TURNO. O OPERPARM (VERSAO
+      *                    ANTERIOR, SO COM UM NOME) FOI SUBSTITUIDO
+      *                    POR ESSE CADASTRO.
+      * 09/08/2026 SM      9999-FINALIZAR PASSA A ANALISAR OS STATUS
+      *                    DE ABERTURA DE ARQUIVO DEIXADOS POR
+      *                    0001-MENSAGEM E 0002-NOME E A MOVER UM
+      *                    RETURN-CODE CONDIZENTE ANTES DO STOP RUN.
+      * 09/08/2026 SM      INCLUIDO CONTROLE DE RESTART/CHECKPOINT.
+      *                    MAIN-PROCEDURE CONSULTA O RESTART-FILE NO
+      *                    INICIO E PULA OS PASSOS JA CONCLUIDOS NUMA
+      *                    REEXECUCAO; CADA PASSO CONCLUIDO GRAVA SEU
+      *                    PROPRIO CHECKPOINT.
+      * 09/08/2026 SM      INCLUIDO PARM DE IDIOMA (P/E) VIA LINKAGE
+      *                    SECTION. 0001-MENSAGEM PASSA A EXIBIR A
+      *                    SAUDACAO EM INGLES QUANDO O PARM FOR "E".
+      * 09/08/2026 SM      NOVO PARAGRAFO 0003-SAUDACAO-DINAMICA, QUE
+      *                    CALCULA A SAUDACAO (BOM DIA/BOA TARDE/BOA
+      *                    NOITE, NOS DOIS IDIOMAS) COM BASE NA HORA
+      *                    ATUAL. 0001-MENSAGEM DEIXA DE USAR O
+      *                    LITERAL FIXO E PASSA A EXIBIR O RESULTADO.
+      * 09/08/2026 SM      NOVO PARAGRAFO 0000-VALIDACAO, EXECUTADO NO
+      *                    INICIO DE MAIN-PROCEDURE, QUE CONFERE O
+      *                    USUARIO SUBMETIDO NO PARM CONTRA O
+      *                    AUTHUSERS-FILE. SE NAO ESTIVER NA LISTA, O
+      *                    RELATORIO DE OPERADORES (0002-NOME) E
+      *                    BLOQUEADO E O RETURN-CODE E AJUSTADO.
+      * 09/08/2026 SM      9999-FINALIZAR PASSA A GRAVAR UM REGISTRO
+      *                    RESUMO DA EXECUCAO (HORA DE INICIO E FIM,
+      *                    PARAGRAFOS EXECUTADOS E RETURN-CODE) NO
+      *                    ARQUIVO SUMMARY-REPORT.
+      * 09/08/2026 SM      9999-FINALIZAR PASSA A LIMPAR O RESTART-FILE
+      *                    AO FIM DE TODA EXECUCAO NORMAL, PARA QUE OS
+      *                    CHECKPOINTS SO SOBREVIVAM ENTRE UM ABEND E A
+      *                    REEXECUCAO DA MESMA SUBMISSAO, E NAO FIQUEM
+      *                    BLOQUEANDO AS NOITES SEGUINTES PARA SEMPRE.
+      *                    CORRIGIDOS TAMBEM O TRIM DA SAUDACAO EM
+      *                    0001-MENSAGEM E O STATUS GRAVADO EM
+      *                    MENSAGENS-LOG, QUE PASSA A REFLETIR O
+      *                    RESULTADO REAL DA ABERTURA DO ARQUIVO.
+      * 09/08/2026 SM      CORRIGIDO O DISP DE ROSTRPT/SUMRPT NO JCL
+      *                    PARA MOD (EVITAVA A EXECUCAO DO LOTE A
+      *                    PARTIR DA SEGUNDA NOITE). 0000-VALIDACAO E
+      *                    0001-MENSAGEM PASSAM A CONFERIR O
+      *                    LK-PARM-LENGTH ANTES DE REFERENCIAR
+      *                    LK-PARM-USER-ID/IDIOMA.
+      *                    NOVO SWITCH WS-ROSTRPT-RESULT-SW, SEPARADO DO
+      *                    SWITCH DO EMPLOYEE-FILE, PARA A FALHA DE
+      *                    ABERTURA DO ROSTER-REPORT EM 0002-NOME.
+      * 09/08/2026 SM      9999-020-LIMPA-RESTART SO E CHAMADO QUANDO
+      *                    WS-RETURN-CODE = 0000, PARA NAO APAGAR OS
+      *                    CHECKPOINTS DE UMA EXECUCAO QUE TERMINOU COM
+      *                    FALHA DE ABERTURA DE ARQUIVO OU USUARIO NAO
+      *                    AUTORIZADO. OS CHECKPOINTS DE 0001-MENSAGEM E
+      *                    0002-NOME SO SAO GRAVADOS QUANDO O PASSO
+      *                    REALMENTE CONCLUIU COM SUCESSO (MENSLOG-OK /
+      *                    EMPFILE-OK E ROSTRPT-OK).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG001A.
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENSAGENS-LOG ASSIGN TO "MENSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MENSLOG-STATUS.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPFILE-STATUS.
+           SELECT ROSTER-REPORT ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTRPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTARTF-STATUS.
+           SELECT AUTHUSERS-FILE ASSIGN TO "AUTHUSRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTHUSRS-STATUS.
+           SELECT SUMMARY-REPORT ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
+       FD  MENSAGENS-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  MENSAGENS-LOG-RECORD.
+           05  MLOG-JOB-NAME              PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  MLOG-DATA                  PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  MLOG-HORA                  PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  MLOG-STATUS                PIC X(10).
+           05  FILLER                     PIC X(45).
+
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EMPLOYEE-RECORD.
+           05  EMP-MATRICULA              PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  EMP-NOME                   PIC X(30).
+           05  FILLER                     PIC X(01).
+           05  EMP-TURNO                  PIC X(01).
+           05  FILLER                     PIC X(41).
+
+       FD  ROSTER-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  ROSTER-REPORT-RECORD.
+           05  RRPT-MATRICULA             PIC X(06).
+           05  FILLER                     PIC X(02).
+           05  RRPT-NOME                  PIC X(30).
+           05  FILLER                     PIC X(02).
+           05  RRPT-TURNO-DESC            PIC X(16).
+           05  FILLER                     PIC X(24).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RST-PARAGRAFO              PIC X(20).
+           05  FILLER                     PIC X(01).
+           05  RST-STATUS                 PIC X(08).
+           05  FILLER                     PIC X(51).
+
+       FD  AUTHUSERS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUTHUSERS-RECORD.
+           05  AUTH-USER-ID               PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  AUTH-NOME                  PIC X(30).
+           05  FILLER                     PIC X(41).
+
+       FD  SUMMARY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-REPORT-RECORD.
+           05  SREP-JOB-NAME              PIC X(08).
+           05  FILLER                     PIC X(02).
+           05  SREP-HORA-INICIO           PIC X(06).
+           05  FILLER                     PIC X(02).
+           05  SREP-HORA-FIM              PIC X(06).
+           05  FILLER                     PIC X(02).
+           05  SREP-PARAGRAFOS            PIC X(53).
+           05  FILLER                     PIC X(02).
+           05  SREP-RETURN-CODE           PIC 9(04).
+           05  FILLER                     PIC X(13).
+
        WORKING-STORAGE SECTION.
+       77  WS-MENSLOG-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-EMPFILE-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-ROSTRPT-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-JOB-NAME                    PIC X(08) VALUE "PROG001A".
+       77  WS-EOF-EMPLOYEE-SW             PIC X(01) VALUE "N".
+           88  EOF-EMPLOYEE                   VALUE "Y".
+       77  WS-MENSLOG-RESULT-SW           PIC X(01) VALUE "S".
+           88  MENSLOG-OK                     VALUE "S".
+           88  MENSLOG-FALHOU                 VALUE "N".
+       77  WS-EMPFILE-RESULT-SW           PIC X(01) VALUE "S".
+           88  EMPFILE-OK                      VALUE "S".
+           88  EMPFILE-FALHOU                  VALUE "N".
+       77  WS-ROSTRPT-RESULT-SW           PIC X(01) VALUE "S".
+           88  ROSTRPT-OK                      VALUE "S".
+           88  ROSTRPT-FALHOU                  VALUE "N".
+       77  WS-RETURN-CODE                 PIC S9(04) COMP VALUE ZERO.
+       77  WS-RESTARTF-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EOF-RESTART-SW              PIC X(01) VALUE "N".
+           88  EOF-RESTART                    VALUE "Y".
+       77  WS-RESTART-0001-SW             PIC X(01) VALUE "N".
+           88  PARA-0001-COMPLETA             VALUE "Y".
+       77  WS-RESTART-0002-SW             PIC X(01) VALUE "N".
+           88  PARA-0002-COMPLETA             VALUE "Y".
+       77  WS-CHECKPOINT-PARAGRAFO        PIC X(20) VALUE SPACES.
+       77  WS-SAUDACAO-PT                 PIC X(12) VALUE SPACES.
+       77  WS-SAUDACAO-EN                 PIC X(16) VALUE SPACES.
+       77  WS-AUTHUSRS-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EOF-AUTHUSERS-SW            PIC X(01) VALUE "N".
+           88  EOF-AUTHUSERS                  VALUE "Y".
+       77  WS-USUARIO-AUTORIZADO-SW       PIC X(01) VALUE "N".
+           88  USUARIO-AUTORIZADO             VALUE "Y".
+           88  USUARIO-NAO-AUTORIZADO         VALUE "N".
+       77  WS-SUMRPT-STATUS               PIC X(02) VALUE SPACES.
+       77  WS-HORA-INICIO                 PIC X(06) VALUE SPACES.
+       77  WS-HORA-FIM                    PIC X(06) VALUE SPACES.
+       77  WS-RAN-0000-SW                 PIC X(01) VALUE "N".
+           88  PARAGRAFO-0000-EXECUTOU        VALUE "Y".
+       77  WS-RAN-0001-SW                 PIC X(01) VALUE "N".
+           88  PARAGRAFO-0001-EXECUTOU        VALUE "Y".
+       77  WS-RAN-0002-SW                 PIC X(01) VALUE "N".
+           88  PARAGRAFO-0002-EXECUTOU        VALUE "Y".
+       77  WS-RAN-0003-SW                 PIC X(01) VALUE "N".
+           88  PARAGRAFO-0003-EXECUTOU        VALUE "Y".
+       77  WS-PARAGRAFOS-PONTEIRO          PIC 9(04) COMP.
+
+       01  WS-DATA-HORA-ATUAL.
+           05  WS-DHA-ANO                 PIC 9(04).
+           05  WS-DHA-MES                 PIC 9(02).
+           05  WS-DHA-DIA                 PIC 9(02).
+           05  WS-DHA-HORA                PIC 9(02).
+           05  WS-DHA-MINUTO              PIC 9(02).
+           05  WS-DHA-SEGUNDO             PIC 9(02).
+           05  FILLER                     PIC X(07).
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-PARM-DATA.
+           05  LK-PARM-LENGTH             PIC S9(04) COMP.
+           05  LK-PARM-TEXTO.
+               10  LK-PARM-IDIOMA         PIC X(01).
+               10  LK-PARM-USER-ID        PIC X(08).
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-DATA.
 
        MAIN-PROCEDURE.
-           PERFORM 0001-MENSAGEM
-           PERFORM 0002-NOME
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-DHA-HORA TO WS-HORA-INICIO(1:2)
+           MOVE WS-DHA-MINUTO TO WS-HORA-INICIO(3:2)
+           MOVE WS-DHA-SEGUNDO TO WS-HORA-INICIO(5:2)
+           PERFORM 0000-VALIDACAO
+           MOVE "Y" TO WS-RAN-0000-SW
+           PERFORM 0004-VERIFICA-RESTART
+           IF NOT PARA-0001-COMPLETA
+               PERFORM 0003-SAUDACAO-DINAMICA
+               MOVE "Y" TO WS-RAN-0003-SW
+               PERFORM 0001-MENSAGEM
+               MOVE "Y" TO WS-RAN-0001-SW
+               IF MENSLOG-OK
+                   MOVE "0001-MENSAGEM" TO WS-CHECKPOINT-PARAGRAFO
+                   PERFORM 0005-GRAVA-CHECKPOINT
+               END-IF
+           END-IF
+           IF USUARIO-AUTORIZADO
+               IF NOT PARA-0002-COMPLETA
+                   PERFORM 0002-NOME
+                   MOVE "Y" TO WS-RAN-0002-SW
+                   IF EMPFILE-OK AND ROSTRPT-OK
+                       MOVE "0002-NOME" TO WS-CHECKPOINT-PARAGRAFO
+                       PERFORM 0005-GRAVA-CHECKPOINT
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "USUARIO NAO AUTORIZADO - "
+                   "RELATORIO DE OPERADORES BLOQUEADO"
+           END-IF
            PERFORM 9999-FINALIZAR
                 .
        MAIN-PROCEDURE-END.
 
+      *-----------------------------------------------------------------
+       0000-VALIDACAO.
+           DISPLAY "0000-VALIDACAO"
+           MOVE "N" TO WS-USUARIO-AUTORIZADO-SW
+           IF LK-PARM-LENGTH < 9
+               DISPLAY "PARM INCOMPLETO - USER-ID NAO INFORMADO"
+           ELSE
+               OPEN INPUT AUTHUSERS-FILE
+               IF WS-AUTHUSRS-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR AUTHUSERS-FILE: "
+                       WS-AUTHUSRS-STATUS
+               ELSE
+                   MOVE "N" TO WS-EOF-AUTHUSERS-SW
+                   PERFORM 0000-010-LE-AUTHUSERS
+                   PERFORM 0000-020-COMPARA-USUARIO
+                       UNTIL EOF-AUTHUSERS OR USUARIO-AUTORIZADO
+                   CLOSE AUTHUSERS-FILE
+               END-IF
+           END-IF
+                .
+       0000-VALIDACAO-END.
+
+      *-----------------------------------------------------------------
+       0000-010-LE-AUTHUSERS.
+           READ AUTHUSERS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-AUTHUSERS-SW
+           END-READ
+                .
+       0000-010-LE-AUTHUSERS-END.
+
+      *-----------------------------------------------------------------
+       0000-020-COMPARA-USUARIO.
+           IF AUTH-USER-ID = LK-PARM-USER-ID
+               MOVE "Y" TO WS-USUARIO-AUTORIZADO-SW
+           ELSE
+               PERFORM 0000-010-LE-AUTHUSERS
+           END-IF
+                .
+       0000-020-COMPARA-USUARIO-END.
+
       *-----------------------------------------------------------------
        0001-MENSAGEM.
            DISPLAY "0001-MENSAGEM"
-           DISPLAY "Boa noite, seja bem vindo!"
+           IF LK-PARM-LENGTH > 0 AND LK-PARM-IDIOMA = "E"
+               DISPLAY FUNCTION TRIM(WS-SAUDACAO-EN) ", welcome!"
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-SAUDACAO-PT) ", seja bem vindo!"
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           OPEN EXTEND MENSAGENS-LOG
+           IF WS-MENSLOG-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR MENSAGENS-LOG: "
+                   WS-MENSLOG-STATUS
+               MOVE "N" TO WS-MENSLOG-RESULT-SW
+           ELSE
+               MOVE SPACES TO MENSAGENS-LOG-RECORD
+               MOVE WS-JOB-NAME TO MLOG-JOB-NAME
+               MOVE WS-DHA-ANO TO MLOG-DATA(1:4)
+               MOVE WS-DHA-MES TO MLOG-DATA(5:2)
+               MOVE WS-DHA-DIA TO MLOG-DATA(7:2)
+               MOVE WS-DHA-HORA TO MLOG-HORA(1:2)
+               MOVE WS-DHA-MINUTO TO MLOG-HORA(3:2)
+               MOVE WS-DHA-SEGUNDO TO MLOG-HORA(5:2)
+               EVALUATE TRUE
+                   WHEN MENSLOG-OK
+                       MOVE "EXECUTADO" TO MLOG-STATUS
+                   WHEN OTHER
+                       MOVE "FALHOU" TO MLOG-STATUS
+               END-EVALUATE
+               WRITE MENSAGENS-LOG-RECORD
+               CLOSE MENSAGENS-LOG
+           END-IF
                 .
        0001-MENSAGEM-END.
 
       *-----------------------------------------------------------------
        0002-NOME.
            DISPLAY "0002-NOME"
-           DISPLAY "Meu nome e Silvanei Martins"
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPFILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EMPLOYEE-FILE: "
+                   WS-EMPFILE-STATUS
+               MOVE "N" TO WS-EMPFILE-RESULT-SW
+           ELSE
+               OPEN OUTPUT ROSTER-REPORT
+               IF WS-ROSTRPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR ROSTER-REPORT: "
+                       WS-ROSTRPT-STATUS
+                   MOVE "N" TO WS-ROSTRPT-RESULT-SW
+                   CLOSE EMPLOYEE-FILE
+               ELSE
+                   MOVE "N" TO WS-EOF-EMPLOYEE-SW
+                   PERFORM 0002-010-LE-EMPLOYEE
+                   PERFORM 0002-020-IMPRIME-OPERADOR
+                       UNTIL EOF-EMPLOYEE
+                   CLOSE EMPLOYEE-FILE
+                   CLOSE ROSTER-REPORT
+               END-IF
+           END-IF
                 .
        0002-NOME-END.
 
+      *-----------------------------------------------------------------
+       0002-010-LE-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-EMPLOYEE-SW
+           END-READ
+                .
+       0002-010-LE-EMPLOYEE-END.
+
+      *-----------------------------------------------------------------
+       0002-020-IMPRIME-OPERADOR.
+           MOVE SPACES TO ROSTER-REPORT-RECORD
+           MOVE EMP-MATRICULA TO RRPT-MATRICULA
+           MOVE EMP-NOME TO RRPT-NOME
+           EVALUATE EMP-TURNO
+               WHEN "1"
+                   MOVE "TURNO MANHA" TO RRPT-TURNO-DESC
+               WHEN "2"
+                   MOVE "TURNO TARDE" TO RRPT-TURNO-DESC
+               WHEN "3"
+                   MOVE "TURNO NOITE" TO RRPT-TURNO-DESC
+               WHEN OTHER
+                   MOVE "TURNO INDEFINIDO" TO RRPT-TURNO-DESC
+           END-EVALUATE
+           WRITE ROSTER-REPORT-RECORD
+           PERFORM 0002-010-LE-EMPLOYEE
+                .
+       0002-020-IMPRIME-OPERADOR-END.
+
+      *-----------------------------------------------------------------
+       0003-SAUDACAO-DINAMICA.
+           DISPLAY "0003-SAUDACAO-DINAMICA"
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           EVALUATE TRUE
+               WHEN WS-DHA-HORA < 12
+                   MOVE "Bom dia" TO WS-SAUDACAO-PT
+                   MOVE "Good morning" TO WS-SAUDACAO-EN
+               WHEN WS-DHA-HORA < 18
+                   MOVE "Boa tarde" TO WS-SAUDACAO-PT
+                   MOVE "Good afternoon" TO WS-SAUDACAO-EN
+               WHEN OTHER
+                   MOVE "Boa noite" TO WS-SAUDACAO-PT
+                   MOVE "Good evening" TO WS-SAUDACAO-EN
+           END-EVALUATE
+                .
+       0003-SAUDACAO-DINAMICA-END.
+
+      *-----------------------------------------------------------------
+       0004-VERIFICA-RESTART.
+           DISPLAY "0004-VERIFICA-RESTART"
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTARTF-STATUS = "00"
+               MOVE "N" TO WS-EOF-RESTART-SW
+               PERFORM 0004-010-LE-RESTART
+               PERFORM 0004-020-AVALIA-CHECKPOINT
+                   UNTIL EOF-RESTART
+               CLOSE RESTART-FILE
+           END-IF
+                .
+       0004-VERIFICA-RESTART-END.
+
+      *-----------------------------------------------------------------
+       0004-010-LE-RESTART.
+           READ RESTART-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-RESTART-SW
+           END-READ
+                .
+       0004-010-LE-RESTART-END.
+
+      *-----------------------------------------------------------------
+       0004-020-AVALIA-CHECKPOINT.
+           IF RST-STATUS = "COMPLETO"
+               IF RST-PARAGRAFO = "0001-MENSAGEM"
+                   MOVE "Y" TO WS-RESTART-0001-SW
+               END-IF
+               IF RST-PARAGRAFO = "0002-NOME"
+                   MOVE "Y" TO WS-RESTART-0002-SW
+               END-IF
+           END-IF
+           PERFORM 0004-010-LE-RESTART
+                .
+       0004-020-AVALIA-CHECKPOINT-END.
+
+      *-----------------------------------------------------------------
+       0005-GRAVA-CHECKPOINT.
+           DISPLAY "0005-GRAVA-CHECKPOINT"
+           OPEN EXTEND RESTART-FILE
+           IF WS-RESTARTF-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR RESTART-FILE: "
+                   WS-RESTARTF-STATUS
+           ELSE
+               MOVE SPACES TO RESTART-RECORD
+               MOVE WS-CHECKPOINT-PARAGRAFO TO RST-PARAGRAFO
+               MOVE "COMPLETO" TO RST-STATUS
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF
+                .
+       0005-GRAVA-CHECKPOINT-END.
+
       *-----------------------------------------------------------------
        9999-FINALIZAR.
+           DISPLAY "9999-FINALIZAR"
+           EVALUATE TRUE
+               WHEN USUARIO-NAO-AUTORIZADO
+                   MOVE 0016 TO WS-RETURN-CODE
+               WHEN MENSLOG-FALHOU OR EMPFILE-FALHOU OR ROSTRPT-FALHOU
+                   MOVE 0012 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0000 TO WS-RETURN-CODE
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           PERFORM 9999-010-GRAVA-SUMARIO
+           IF WS-RETURN-CODE = 0000
+               PERFORM 9999-020-LIMPA-RESTART
+           END-IF
            STOP RUN.
        9999-FINALIZAR-END.
 
       *-----------------------------------------------------------------
-       END PROGRAM PROG001A.
\ No newline at end of file
+       9999-010-GRAVA-SUMARIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-DHA-HORA TO WS-HORA-FIM(1:2)
+           MOVE WS-DHA-MINUTO TO WS-HORA-FIM(3:2)
+           MOVE WS-DHA-SEGUNDO TO WS-HORA-FIM(5:2)
+           OPEN EXTEND SUMMARY-REPORT
+           IF WS-SUMRPT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR SUMMARY-REPORT: "
+                   WS-SUMRPT-STATUS
+           ELSE
+               MOVE SPACES TO SUMMARY-REPORT-RECORD
+               MOVE WS-JOB-NAME TO SREP-JOB-NAME
+               MOVE WS-HORA-INICIO TO SREP-HORA-INICIO
+               MOVE WS-HORA-FIM TO SREP-HORA-FIM
+               MOVE SPACES TO SREP-PARAGRAFOS
+               MOVE 1 TO WS-PARAGRAFOS-PONTEIRO
+               IF PARAGRAFO-0000-EXECUTOU
+                   STRING "0000-VALIDACAO " DELIMITED BY SIZE
+                       INTO SREP-PARAGRAFOS
+                       WITH POINTER WS-PARAGRAFOS-PONTEIRO
+               END-IF
+               IF PARAGRAFO-0003-EXECUTOU
+                   STRING "0003-SAUDACAO " DELIMITED BY SIZE
+                       INTO SREP-PARAGRAFOS
+                       WITH POINTER WS-PARAGRAFOS-PONTEIRO
+               END-IF
+               IF PARAGRAFO-0001-EXECUTOU
+                   STRING "0001-MENSAGEM " DELIMITED BY SIZE
+                       INTO SREP-PARAGRAFOS
+                       WITH POINTER WS-PARAGRAFOS-PONTEIRO
+               END-IF
+               IF PARAGRAFO-0002-EXECUTOU
+                   STRING "0002-NOME " DELIMITED BY SIZE
+                       INTO SREP-PARAGRAFOS
+                       WITH POINTER WS-PARAGRAFOS-PONTEIRO
+               END-IF
+               MOVE WS-RETURN-CODE TO SREP-RETURN-CODE
+               WRITE SUMMARY-REPORT-RECORD
+               CLOSE SUMMARY-REPORT
+           END-IF
+                .
+       9999-010-GRAVA-SUMARIO-END.
+
+      *-----------------------------------------------------------------
+       9999-020-LIMPA-RESTART.
+           DISPLAY "9999-020-LIMPA-RESTART"
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTARTF-STATUS NOT = "00"
+               DISPLAY "ERRO AO LIMPAR RESTART-FILE: "
+                   WS-RESTARTF-STATUS
+           ELSE
+               CLOSE RESTART-FILE
+           END-IF
+                .
+       9999-020-LIMPA-RESTART-END.
+
+      *-----------------------------------------------------------------
+       END PROGRAM PROG001A.
